@@ -1,66 +1,733 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. triangulo_pas.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              01 CONTADOR PIC 999 VALUE 1.
-              01 POTENCIA PIC 999 VALUE 1.
-              01 TERMINO PIC 999 VALUE 1.
-              01 OP PIC 9999999 VALUE 1.
-              01 N PIC S9(11)9999999.
-              01 DOP PIC 999 VALUE 1.
-              01 DIF PIC 999 VALUE 1.
-              01 DEN1 PIC 9999999 VALUE 1.
-              01 DEN2 PIC 9999999 VALUE 1.
-              01 FACT PIC 9999999 VALUE 1.
-            PROCEDURE DIVISION.
-            
-              DISPLAY "                         " WITH NO ADVANCING.
-              DISPLAY "TRIANGULO DE PASCAL".
-              Accept N.
-              IF N > 0 THEN
-                PERFORM Ciclo WITH TEST AFTER
-                VARYING POTENCIA FROM 1 BY 1
-                UNTIL POTENCIA = 10
-                DISPLAY "                        " WITH NO ADVANCING
-              ELSE
-                DISPLAY "INGRESAR NUMERO VALIDO"
-              END-IF.
-              STOP RUN.
-              
-              Ciclo.
-                COMPUTE FACT = 14 - POTENCIA.
-                PERFORM CicloTabs WITH TEST AFTER
-                    VARYING CONTADOR FROM 1 BY 1
-                    UNTIL CONTADOR = FACT.
-                PERFORM CICLO2 WITH TEST AFTER
-                    VARYING TERMINO FROM 0 BY 1
-                    UNTIL TERMINO = POTENCIA.
-                DISPLAY "  ".
-              Ciclo2.
-                MOVE N TO OP.
-                MOVE 1 TO DEN1.
-                MOVE 1 TO DEN2.
-                COMPUTE DIF = POTENCIA - TERMINO.
-                PERFORM CicloFac WITH TEST AFTER
-                    VARYING CONTADOR FROM 1 BY 1
-                    UNTIL CONTADOR = POTENCIA.
-                PERFORM CicloIndent WITH TEST AFTER
-                    VARYING CONTADOR FROM 1 BY 1
-                    UNTIL CONTADOR = TERMINO.
-                PERFORM CicloIndent2 WITH TEST AFTER
-                    VARYING CONTADOR FROM 1 BY 1
-                    UNTIL CONTADOR = DIF.
-                COMPUTE OP = OP / DEN1.
-                COMPUTE OP = OP / DEN2.
-                MOVE OP TO DOP.
-                DISPLAY DOP WITH NO ADVANCING.
-                DISPLAY "   " WITH NO ADVANCING.
-              CicloFac.
-                COMPUTE OP = OP * CONTADOR.
-              CicloIndent.
-                COMPUTE DEN1 = DEN1 * CONTADOR.
-              CicloIndent2.
-                COMPUTE DEN2 = DEN2 * CONTADOR.
-              CicloTabs.
-                Display "  " WITH NO ADVANCING.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TRIANGULO_PAS.
+000030 AUTHOR. J. RAMIREZ - ACTUARIAL SYSTEMS.
+000040 INSTALLATION. DIRECCION DE SISTEMAS.
+000050 DATE-WRITTEN. 01/14/2009.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*--------------------------------------------------------------
+000100* 01/14/2009 JR   ORIGINAL VERSION - SINGLE ACCEPT OF N,
+000110*                 DISPLAY-ONLY OUTPUT, FIXED 10-ROW TRIANGLE.
+000120* 08/09/2026 JR   ADDED BATCH MODE - N VALUES ARE NOW READ FROM
+000130*                 A SEQUENTIAL INPUT FILE, ONE PER RECORD, AND
+000140*                 THE EXISTING CICLO/CICLO2 LOGIC IS PERFORMED
+000150*                 ONCE PER VALUE IN A SINGLE UNATTENDED RUN.
+000160* 08/09/2026 JR   THE COEFFICIENT TABLE IS NOW ALSO WRITTEN TO
+000170*                 A PRINT/REPORT FILE WITH A HEADER (RUN DATE,
+000180*                 N VALUE, PAGE NUMBER) SO PAST RUNS CAN BE
+000190*                 FILED AND RE-PRINTED.
+000195* 08/09/2026 JR   WIDENED OP/DOP/DEN1/DEN2/FACT SO THEY CAN NO
+000196*                 LONGER SILENTLY WRAP OR TRUNCATE, AND ADDED
+000197*                 ON SIZE ERROR CHECKING TO THE FACTORIAL CHAIN.
+000198*                 AN N THAT OVERFLOWS IS FLAGGED RATHER THAN
+000199*                 PRINTED WITH A CORRUPTED COEFFICIENT.
+000201* 08/09/2026 JR   THE ROW COUNT AND CICLO'S LEADING-SPACE
+000202*                 CONSTANT ARE NO LONGER HARDCODED - EACH BATCH
+000203*                 RECORD NOW CARRIES ITS OWN ROW COUNT ALONGSIDE
+000204*                 N, AND CICLO'S SPACING SCALES WITH IT.
+000206* 08/09/2026 JR   ADDED AN AUDIT LOG, APPENDED TO ACROSS RUNS,
+000207*                 RECORDING THE DATE, TIME, OPERATOR, N, ROW
+000208*                 COUNT AND ACCEPT/REJECT OUTCOME OF EVERY ENTRY.
+000210* 08/09/2026 JR   COEFFICIENTS ARE NOW CACHED IN AN INDEXED FILE
+000211*                 KEYED BY N/POTENCIA/TERMINO. CICLO2 CHECKS THE
+000212*                 CACHE BEFORE RECOMPUTING AND STORES EACH NEWLY
+000213*                 COMPUTED COEFFICIENT BACK INTO IT, SO REPEAT
+000214*                 REQUESTS AND OTHER PROGRAMS CAN READ IT DIRECT.
+000215* 08/09/2026 JR   EACH COMPLETED ROW IS NOW RECONCILED AGAINST
+000216*                 N TIMES 2**POTENCIA, ITS EXPECTED CONTROL
+000217*                 TOTAL. A ROW WHOSE COEFFICIENTS DO NOT SUM TO
+000218*                 THAT TOTAL IS WRITTEN TO A NEW EXCEPTIONS
+000219*                 REPORT.
+000220* 08/09/2026 JR   CICLOINDENT AND CICLOINDENT2 NO LONGER RUN AT
+000221*                 ALL WHEN THE TERM THEY ARE BUILDING A FACTORIAL
+000222*                 FOR IS ZERO-LENGTH (A ROW'S FIRST OR LAST
+000223*                 COEFFICIENT). PREVIOUSLY THE VARYING LOOP RAN
+000224*                 AT LEAST ONCE REGARDLESS AND LEFT DEN1/DEN2 AT
+000225*                 AN UNDEFINED MULTIPLE RATHER THAN 1.
+000227* 08/09/2026 JR   ADDED A COMMA-DELIMITED CSV EXTRACT OF THE
+000228*                 COEFFICIENT TABLE (N, POTENCIA, TERMINO, DOP,
+000229*                 OVERFLOW FLAG), ONE RECORD PER COEFFICIENT, FOR
+000231*                 LOADING INTO A SPREADSHEET.
+000232* 08/09/2026 JR   AN UNATTENDED RUN CAN NOW SUPPLY N, ROW COUNT
+000233*                 AND OPERATOR ID ON A COMMAND-LINE PARM OR IN A
+000234*                 PARAMETER FILE INSTEAD OF PREPARING A BATCH-IN
+000235*                 FILE. PARM LINE TAKES PRIORITY OVER THE PARM
+000236*                 FILE, WHICH TAKES PRIORITY OVER BATCH-IN.
+000237* 08/09/2026 JR   A BATCH-IN RUN NOW CHECKPOINTS ITS POSITION
+000238*                 AFTER EVERY ENTRY SO A RESUBMITTED JOB SKIPS
+000239*                 PAST WORK ALREADY COMPLETED ON AN EARLIER,
+000240*                 INTERRUPTED RUN INSTEAD OF STARTING OVER.
+000226*--------------------------------------------------------------
+000230 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. GNU-LINUX.
+000240 OBJECT-COMPUTER. GNU-LINUX.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270*    LIST OF N VALUES TO PROCESS IN ONE RUN
+000280     SELECT BATCH-IN ASSIGN TO "BATCHIN"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS FS-BATCH-IN.
+000310*    PRINTED/ARCHIVED COEFFICIENT REPORT, APPENDED TO ACROSS RUNS
+000320     SELECT RPT-OUT ASSIGN TO "RPTOUT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS FS-RPT-OUT.
+000345*    ACCEPT/REJECT AUDIT TRAIL, APPENDED TO ACROSS RUNS
+000346     SELECT AUDIT-OUT ASSIGN TO "AUDITLOG"
+000347         ORGANIZATION IS LINE SEQUENTIAL
+000348         FILE STATUS IS FS-AUDIT-OUT.
+000351*    INDEXED CACHE OF PREVIOUSLY COMPUTED COEFFICIENTS, KEYED
+000352*    BY N/POTENCIA/TERMINO, SO REPEAT REQUESTS AND OTHER
+000353*    PROGRAMS CAN PULL A COEFFICIENT WITHOUT RECOMPUTING IT
+000354     SELECT COEF-LOOKUP ASSIGN TO "COEFLKUP"
+000355         ORGANIZATION IS INDEXED
+000356         ACCESS MODE IS DYNAMIC
+000357         RECORD KEY IS CK-KEY
+000358         FILE STATUS IS FS-COEF-LOOKUP.
+000359*    ROW-SUM RECONCILIATION EXCEPTIONS, APPENDED TO ACROSS RUNS
+000361     SELECT EXCP-OUT ASSIGN TO "EXCPRPT"
+000362         ORGANIZATION IS LINE SEQUENTIAL
+000363         FILE STATUS IS FS-EXCP-OUT.
+000364*    COMMA-DELIMITED EXTRACT OF THE COEFFICIENT TABLE, ONE RECORD
+000365*    PER N/POTENCIA/TERMINO, FOR LOADING INTO A SPREADSHEET
+000366     SELECT CSV-OUT ASSIGN TO "CSVOUT"
+000367         ORGANIZATION IS LINE SEQUENTIAL
+000368         FILE STATUS IS FS-CSV-OUT.
+000369*    OPTIONAL PARAMETER FILE, USED FOR AN UNATTENDED, SINGLE-N
+000370*    RUN WHEN NO COMMAND-LINE PARM IS SUPPLIED EITHER
+000371     SELECT PARM-IN ASSIGN TO "PARMFILE"
+000372         ORGANIZATION IS LINE SEQUENTIAL
+000373         FILE STATUS IS FS-PARM-IN.
+000374*    CHECKPOINT/RESTART CONTROL RECORD FOR A MULTI-N BATCH-IN RUN
+000375     SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+000376         ORGANIZATION IS LINE SEQUENTIAL
+000377         FILE STATUS IS FS-RESTART.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  BATCH-IN
+000390     RECORDING MODE IS F.
+000400 01  BATCH-IN-RECORD.
+000410     05  BI-N-TEXT               PIC X(18).
+000415     05  BI-ROW-COUNT-TEXT       PIC X(04).
+000420     05  FILLER                  PIC X(61).
+000430*
+000440 FD  RPT-OUT
+000450     RECORDING MODE IS F.
+000460 01  RPT-OUT-RECORD              PIC X(2200).
+000465*
+000466 FD  AUDIT-OUT
+000467     RECORDING MODE IS F.
+000468 01  AUDIT-OUT-RECORD            PIC X(100).
+000469*
+000471 FD  COEF-LOOKUP.
+000472 01  COEF-LOOKUP-RECORD.
+000473     05  CK-KEY.
+000474         10  CK-N                PIC 9(18).
+000475         10  CK-POTENCIA         PIC 9(04).
+000476         10  CK-TERMINO          PIC 9(04).
+000477     05  CK-DOP                  PIC 9(18).
+000478*
+000479 FD  EXCP-OUT
+000481     RECORDING MODE IS F.
+000482 01  EXCP-OUT-RECORD             PIC X(100).
+000483*
+000484 FD  CSV-OUT
+000485     RECORDING MODE IS F.
+000486 01  CSV-OUT-RECORD              PIC X(80).
+000487*
+000488 FD  PARM-IN
+000489     RECORDING MODE IS F.
+000490 01  PARM-IN-RECORD.
+000491     05  PI-N-TEXT               PIC X(18).
+000492     05  PI-ROW-COUNT-TEXT       PIC X(04).
+000493     05  PI-OPERATOR-ID          PIC X(08).
+000494     05  FILLER                  PIC X(53).
+000495*
+000496 FD  RESTART-FILE
+000497     RECORDING MODE IS F.
+000498 01  RESTART-RECORD              PIC X(80).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-FILE-STATUSES.
+000500     05  FS-BATCH-IN             PIC X(02) VALUE "00".
+000501         88  BATCH-IN-OK                    VALUE "00".
+000502         88  BATCH-IN-EOF                   VALUE "10".
+000503     05  FS-RPT-OUT              PIC X(02) VALUE "00".
+000504         88  RPT-OUT-MISSING                VALUE "35".
+000505     05  FS-AUDIT-OUT            PIC X(02) VALUE "00".
+000506         88  AUDIT-OUT-MISSING              VALUE "35".
+000507     05  FS-COEF-LOOKUP          PIC X(02) VALUE "00".
+000508         88  COEF-LOOKUP-OK                 VALUE "00".
+000509         88  COEF-LOOKUP-MISSING            VALUE "35".
+000511     05  FS-EXCP-OUT             PIC X(02) VALUE "00".
+000512         88  EXCP-OUT-MISSING               VALUE "35".
+000513     05  FS-CSV-OUT              PIC X(02) VALUE "00".
+000514         88  CSV-OUT-MISSING                VALUE "35".
+000515     05  FS-PARM-IN              PIC X(02) VALUE "00".
+000516         88  PARM-IN-OK                     VALUE "00".
+000517         88  PARM-IN-MISSING                VALUE "35".
+000518     05  FS-RESTART              PIC X(02) VALUE "00".
+000519         88  RESTART-OK                     VALUE "00".
+000520         88  RESTART-MISSING                VALUE "35".
+000540 01  WS-SWITCHES.
+000550     05  SW-MORE-ENTRIES         PIC X(01) VALUE "Y".
+000560         88  MORE-ENTRIES                   VALUE "Y".
+000570         88  NO-MORE-ENTRIES                VALUE "N".
+000575     05  SW-OVERFLOW             PIC X(01) VALUE "N".
+000576         88  ARITH-OVERFLOW                 VALUE "Y".
+000577         88  ARITH-OK                       VALUE "N".
+000578     05  SW-LOOKUP-OPEN          PIC X(01) VALUE "N".
+000579         88  LOOKUP-IS-OPEN                 VALUE "Y".
+000581     05  SW-COEF-FROM-CACHE      PIC X(01) VALUE "N".
+000582         88  COEF-FROM-CACHE             VALUE "Y".
+000583     05  SW-ROW-OVERFLOW         PIC X(01) VALUE "N".
+000584         88  ROW-HAS-OVERFLOW               VALUE "Y".
+000589     05  SW-TOTAL-OVERFLOW       PIC X(01) VALUE "N".
+000590         88  TOTAL-HAS-OVERFLOW             VALUE "Y".
+000591     05  SW-ROW-TRUNCATED        PIC X(01) VALUE "N".
+000592         88  ROW-TEXT-TRUNCATED             VALUE "Y".
+000585     05  SW-RUN-MODE             PIC X(01) VALUE "B".
+000586         88  RUN-MODE-BATCH-FILE            VALUE "B".
+000587         88  RUN-MODE-PARM-LINE             VALUE "L".
+000588         88  RUN-MODE-PARM-FILE             VALUE "F".
+000580 01  CONTADOR                    PIC 9(04) VALUE 1.
+000590 01  POTENCIA                    PIC 9(04) VALUE 1.
+000600 01  TERMINO                     PIC 9(04) VALUE 1.
+000610 01  OP                          PIC 9(18) VALUE 1.
+000620 01  N                           PIC S9(11)9999999.
+000630 01  DOP                         PIC 9(18) VALUE 1.
+000640 01  DIF                         PIC 9(04) VALUE 1.
+000650 01  DEN1                        PIC 9(18) VALUE 1.
+000660 01  DEN2                        PIC 9(18) VALUE 1.
+000670 01  FACT                        PIC 9(07) VALUE 1.
+000675 01  WS-ROW-COUNT                PIC 9(04).
+000680*--------------------------------------------------------------
+000690* REPORT FILE WORK AREAS
+000700*--------------------------------------------------------------
+000710 01  WS-TODAY                    PIC 9(08).
+000720 01  WS-PAGE-NUMBER              PIC 9(04) VALUE 0.
+000730 01  WS-REPORT-ROW.
+000740     05  RR-TEXT                 PIC X(2200).
+000750 01  WS-ROW-BUILD-PTR            PIC 9(04) BINARY.
+000760 01  WS-DOP-EDIT                 PIC Z(17)9.
+000761*--------------------------------------------------------------
+000762* ROW-SUM RECONCILIATION WORK AREAS
+000763*--------------------------------------------------------------
+000764 01  WS-ROW-SUM                  PIC 9(18) VALUE 0.
+000765 01  WS-EXPECTED-TOTAL           PIC 9(18) VALUE 1.
+000766 01  WS-POWER-INDEX              PIC 9(04) VALUE 1.
+000767 01  WS-EXCEPTION-LINE.
+000768     05  EX-N                    PIC -(17)9.
+000769     05  FILLER                  PIC X(01) VALUE SPACE.
+000770     05  EX-POTENCIA             PIC ZZZ9.
+000771     05  FILLER                  PIC X(01) VALUE SPACE.
+000772     05  EX-ACTUAL-SUM           PIC Z(17)9.
+000773     05  FILLER                  PIC X(01) VALUE SPACE.
+000774     05  EX-EXPECTED-SUM         PIC Z(17)9.
+000775     05  FILLER                  PIC X(01) VALUE SPACE.
+000776     05  EX-MESSAGE              PIC X(29).
+000777*--------------------------------------------------------------
+000778* COMMA-DELIMITED CSV EXTRACT WORK AREA
+000779*--------------------------------------------------------------
+000780 01  WS-CSV-LINE.
+000781     05  CL-N                    PIC -(17)9.
+000782     05  FILLER                  PIC X(01) VALUE ",".
+000783     05  CL-POTENCIA             PIC ZZZ9.
+000784     05  FILLER                  PIC X(01) VALUE ",".
+000785     05  CL-TERMINO              PIC ZZZ9.
+000786     05  FILLER                  PIC X(01) VALUE ",".
+000787     05  CL-DOP                  PIC Z(17)9.
+000788     05  FILLER                  PIC X(01) VALUE ",".
+000789     05  CL-OVERFLOW-FLAG        PIC X(01).
+000790*--------------------------------------------------------------
+000791* PARM / COMMAND-LINE WORK AREAS
+000792*--------------------------------------------------------------
+000793 01  WS-PARM-LINE                PIC X(80).
+000794 01  WS-PARM-FIELDS.
+000795     05  WS-PARM-N-TEXT          PIC X(18).
+000796     05  WS-PARM-ROWS-TEXT       PIC X(04).
+000797     05  WS-PARM-OPERATOR        PIC X(08).
+000798*--------------------------------------------------------------
+000799* CHECKPOINT / RESTART WORK AREAS
+000800*--------------------------------------------------------------
+000801 01  WS-RESTART-SEQ              PIC 9(08) VALUE 0.
+000802 01  WS-RESTART-LAST-N           PIC S9(11)9999999 VALUE 0.
+000803 01  WS-CURRENT-SEQ              PIC 9(08) VALUE 0.
+000804 01  WS-RESTART-LINE.
+000805     05  RL-SEQUENCE             PIC 9(08).
+000806     05  FILLER                  PIC X(01) VALUE SPACE.
+000807     05  RL-LAST-N               PIC S9(11)9999999.
+000808     05  FILLER                  PIC X(53) VALUE SPACES.
+000770*--------------------------------------------------------------
+000771* AUDIT LOG WORK AREAS
+000772*--------------------------------------------------------------
+000773 01  WS-NOW                      PIC 9(08).
+000774 01  WS-OPERATOR-ID              PIC X(08) VALUE "BATCH".
+000775 01  WS-OUTCOME                  PIC X(09).
+000776 01  WS-REASON                   PIC X(30).
+000775 01  WS-AUDIT-LINE.
+000776     05  AL-DATE                 PIC 9(08).
+000777     05  FILLER                  PIC X(01) VALUE SPACE.
+000778     05  AL-TIME                 PIC 9(08).
+000779     05  FILLER                  PIC X(01) VALUE SPACE.
+000780     05  AL-OPERATOR             PIC X(08).
+000781     05  FILLER                  PIC X(01) VALUE SPACE.
+000782     05  AL-N                    PIC -(17)9.
+000783     05  FILLER                  PIC X(01) VALUE SPACE.
+000784     05  AL-ROWS                 PIC ZZZ9.
+000785     05  FILLER                  PIC X(01) VALUE SPACE.
+000786     05  AL-OUTCOME              PIC X(09).
+000787     05  FILLER                  PIC X(01) VALUE SPACE.
+000788     05  AL-REASON               PIC X(30).
+000770*
+000780 PROCEDURE DIVISION.
+000790*==============================================================
+000800 0000-MAINLINE.
+000810*==============================================================
+000820     DISPLAY "                         " WITH NO ADVANCING.
+000830     DISPLAY "TRIANGULO DE PASCAL".
+000850     OPEN EXTEND RPT-OUT.
+000851     IF RPT-OUT-MISSING
+000852         OPEN OUTPUT RPT-OUT
+000853     END-IF.
+000855     OPEN EXTEND AUDIT-OUT.
+000856     IF AUDIT-OUT-MISSING
+000857         OPEN OUTPUT AUDIT-OUT
+000858     END-IF.
+000859     PERFORM 1100-OPEN-COEF-LOOKUP.
+000881     OPEN EXTEND EXCP-OUT.
+000882     IF EXCP-OUT-MISSING
+000883         OPEN OUTPUT EXCP-OUT
+000884     END-IF.
+000885     OPEN EXTEND CSV-OUT.
+000886     IF CSV-OUT-MISSING
+000887         OPEN OUTPUT CSV-OUT
+000888     END-IF.
+000863     PERFORM 1300-DETERMINE-RUN-MODE.
+000864     IF RUN-MODE-PARM-LINE OR RUN-MODE-PARM-FILE
+000865         PERFORM 2010-VALIDATE-AND-RUN-ENTRY
+000866     ELSE
+000867         PERFORM 1200-LOAD-RESTART-CHECKPOINT
+000869         OPEN INPUT BATCH-IN
+000873         IF BATCH-IN-OK
+000860             MOVE "Y" TO SW-MORE-ENTRIES
+000870             PERFORM 2000-PROCESS-ONE-ENTRY
+000880                 UNTIL NO-MORE-ENTRIES
+000890             CLOSE BATCH-IN
+000871             MOVE 0 TO WS-CURRENT-SEQ
+000872             PERFORM 7000-CHECKPOINT-RESTART
+000874         ELSE
+000875             DISPLAY "NO BATCH-IN, PARM OR PARMFILE SUPPLIED - "
+000876                 "NO ENTRIES PROCESSED THIS RUN"
+000877         END-IF
+000868     END-IF.
+000900     CLOSE RPT-OUT.
+000905     CLOSE AUDIT-OUT.
+000906     IF LOOKUP-IS-OPEN
+000907         CLOSE COEF-LOOKUP
+000908     END-IF.
+000909     CLOSE EXCP-OUT.
+000911     CLOSE CSV-OUT.
+000910     STOP RUN.
+000912*==============================================================
+000914 1100-OPEN-COEF-LOOKUP.
+000916*==============================================================
+000918*    THE CACHE FILE MAY NOT EXIST ON A SITE'S FIRST RUN - IF THE
+000919*    I-O OPEN FAILS BECAUSE THE FILE IS MISSING, CREATE IT.
+000920*--------------------------------------------------------------
+000922     OPEN I-O COEF-LOOKUP.
+000924     IF COEF-LOOKUP-MISSING
+000926         OPEN OUTPUT COEF-LOOKUP
+000928         CLOSE COEF-LOOKUP
+000930         OPEN I-O COEF-LOOKUP
+000932     END-IF.
+000934     IF COEF-LOOKUP-OK
+000936         MOVE "Y" TO SW-LOOKUP-OPEN
+000938     END-IF.
+001230*==============================================================
+001231*    LOADS THE SEQUENCE NUMBER OF THE LAST BATCH-IN ENTRY THAT
+001232*    WAS CHECKPOINTED AS COMPLETE, SO A RESUBMITTED JOB SKIPS
+001233*    PAST ENTRIES ALREADY PROCESSED ON AN EARLIER, INTERRUPTED
+001234*    RUN INSTEAD OF REPROCESSING THE WHOLE BATCH-IN FILE. A
+001235*    MISSING RESTART FILE MEANS THIS IS A FRESH RUN.
+001236*--------------------------------------------------------------
+001240 1200-LOAD-RESTART-CHECKPOINT.
+001241*==============================================================
+001242     MOVE 0 TO WS-RESTART-SEQ.
+001243     MOVE 0 TO WS-RESTART-LAST-N.
+001244     OPEN INPUT RESTART-FILE.
+001245     IF RESTART-OK
+001246         READ RESTART-FILE
+001247             NOT AT END
+001248                 MOVE RESTART-RECORD TO WS-RESTART-LINE
+001249                 MOVE RL-SEQUENCE TO WS-RESTART-SEQ
+001250                 MOVE RL-LAST-N TO WS-RESTART-LAST-N
+001251         END-READ
+001252         CLOSE RESTART-FILE
+001253     END-IF.
+000939*==============================================================
+000940*    AN UNATTENDED/SCHEDULER RUN SUPPLIES ITS N, ROW COUNT AND
+000941*    OPERATOR ID ON THE COMMAND-LINE PARM, JCL-STYLE, SO THE JOB
+000942*    NEEDS NO BATCH-IN FILE PREPARED AHEAD OF TIME. WHEN NO PARM
+000943*    IS PRESENT, A PARAMETER FILE IS TRIED NEXT. ONLY WHEN NEITHER
+000944*    IS SUPPLIED DOES THE RUN FALL BACK TO THE NORMAL MULTI-ENTRY
+000945*    BATCH-IN FILE.
+000946*--------------------------------------------------------------
+000947 1300-DETERMINE-RUN-MODE.
+000948*==============================================================
+000949     MOVE SPACES TO WS-PARM-LINE.
+000950     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+000951     IF WS-PARM-LINE NOT = SPACES
+000952         MOVE "L" TO SW-RUN-MODE
+000953         PERFORM 1310-PARSE-PARM-LINE
+000954     ELSE
+000955         OPEN INPUT PARM-IN
+000956         IF PARM-IN-OK
+000957             READ PARM-IN
+000958                 NOT AT END
+000959                     MOVE "F" TO SW-RUN-MODE
+000960                     MOVE PI-N-TEXT TO N
+000961                     MOVE PI-ROW-COUNT-TEXT TO WS-ROW-COUNT
+000962                     MOVE PI-OPERATOR-ID TO WS-OPERATOR-ID
+000963             END-READ
+000964             CLOSE PARM-IN
+000965         END-IF
+000966     END-IF.
+000967*==============================================================
+000968*    UNSTRINGS "N,ROWS,OPERATOR" FROM A COMMAND-LINE PARM. THE
+000969*    OPERATOR SUB-FIELD IS OPTIONAL AND DEFAULTS TO "BATCH".
+000970*--------------------------------------------------------------
+000971 1310-PARSE-PARM-LINE.
+000972*==============================================================
+000973     MOVE SPACES TO WS-PARM-FIELDS.
+000974     MOVE "BATCH" TO WS-PARM-OPERATOR.
+000975     UNSTRING WS-PARM-LINE DELIMITED BY ","
+000976         INTO WS-PARM-N-TEXT WS-PARM-ROWS-TEXT WS-PARM-OPERATOR
+000977     END-UNSTRING.
+000978     MOVE WS-PARM-N-TEXT TO N.
+000979     MOVE WS-PARM-ROWS-TEXT TO WS-ROW-COUNT.
+000980     IF WS-PARM-OPERATOR = SPACES
+000981         MOVE "BATCH" TO WS-PARM-OPERATOR
+000982     END-IF.
+000983     MOVE WS-PARM-OPERATOR TO WS-OPERATOR-ID.
+000920*==============================================================
+000930 2000-PROCESS-ONE-ENTRY.
+000940*==============================================================
+000950     READ BATCH-IN
+000960         AT END
+000970             MOVE "N" TO SW-MORE-ENTRIES
+000980         NOT AT END
+000990             MOVE BI-N-TEXT TO N
+000995             MOVE BI-ROW-COUNT-TEXT TO WS-ROW-COUNT
+000996             ADD 1 TO WS-CURRENT-SEQ
+000997             IF WS-CURRENT-SEQ > WS-RESTART-SEQ
+001005                 PERFORM 2010-VALIDATE-AND-RUN-ENTRY
+001006                 PERFORM 7000-CHECKPOINT-RESTART
+000998             ELSE
+000999                 DISPLAY "SKIPPING ENTRY ALREADY FILED ON RESTART"
+000993             END-IF
+001100     END-READ.
+001101*==============================================================
+001102*    VALIDATES AND RUNS A SINGLE N/ROW-COUNT ENTRY, WHICHEVER
+001103*    RUN MODE SUPPLIED IT, AND ALWAYS RECORDS THE OUTCOME TO THE
+001104*    AUDIT LOG.
+001105*--------------------------------------------------------------
+001106 2010-VALIDATE-AND-RUN-ENTRY.
+001107*==============================================================
+001108     MOVE SPACES TO WS-REASON.
+001109     IF N > 0 AND WS-ROW-COUNT > 0 THEN
+001010         PERFORM 3900-REPORT-HEADERS
+001020         PERFORM Ciclo WITH TEST AFTER
+001030             VARYING POTENCIA FROM 1 BY 1
+001040             UNTIL POTENCIA = WS-ROW-COUNT
+001050         DISPLAY "                        "
+001060             WITH NO ADVANCING
+001062         MOVE "ACEPTADO" TO WS-OUTCOME
+001070     ELSE
+001080         DISPLAY "INGRESAR NUMERO Y RENGLONES VALIDOS"
+001082         MOVE "RECHAZADO" TO WS-OUTCOME
+001084         MOVE "NUMERO O RENGLONES INVALIDOS"
+001086             TO WS-REASON
+001090     END-IF.
+001092     PERFORM 5000-WRITE-AUDIT-ENTRY.
+001110*==============================================================
+001120 3900-REPORT-HEADERS.
+001130*==============================================================
+001140     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001150     ADD 1 TO WS-PAGE-NUMBER.
+001160     MOVE SPACES TO RPT-OUT-RECORD.
+001170     STRING "TRIANGULO DE PASCAL" DELIMITED BY SIZE
+001180         "     RUN DATE: " DELIMITED BY SIZE
+001190         WS-TODAY DELIMITED BY SIZE
+001200         "   PAGE: " DELIMITED BY SIZE
+001210         WS-PAGE-NUMBER DELIMITED BY SIZE
+001220         INTO RPT-OUT-RECORD
+001230     END-STRING.
+001240     WRITE RPT-OUT-RECORD.
+001250     MOVE SPACES TO RPT-OUT-RECORD.
+001260     STRING "N = " DELIMITED BY SIZE
+001270         N DELIMITED BY SIZE
+001275         "     RENGLONES = " DELIMITED BY SIZE
+001276         WS-ROW-COUNT DELIMITED BY SIZE
+001280         INTO RPT-OUT-RECORD
+001290     END-STRING.
+001300     WRITE RPT-OUT-RECORD.
+001310     MOVE SPACES TO RPT-OUT-RECORD.
+001320     WRITE RPT-OUT-RECORD.
+001330*==============================================================
+001340 Ciclo.
+001350*==============================================================
+001360     COMPUTE FACT = WS-ROW-COUNT + 4 - POTENCIA.
+001370     MOVE SPACES TO WS-REPORT-ROW.
+001380     MOVE 1 TO WS-ROW-BUILD-PTR.
+001385     MOVE 0 TO WS-ROW-SUM.
+001386     MOVE "N" TO SW-ROW-OVERFLOW.
+001387     MOVE "N" TO SW-TOTAL-OVERFLOW.
+001388     MOVE "N" TO SW-ROW-TRUNCATED.
+001390     PERFORM CicloTabs WITH TEST AFTER
+001400         VARYING CONTADOR FROM 1 BY 1
+001410         UNTIL CONTADOR = FACT.
+001420     PERFORM CICLO2 WITH TEST AFTER
+001430         VARYING TERMINO FROM 0 BY 1
+001440         UNTIL TERMINO = POTENCIA.
+001445     PERFORM 3800-ROW-TOTAL-CHECK.
+001450     DISPLAY "  ".
+001460     MOVE RR-TEXT TO RPT-OUT-RECORD.
+001470     WRITE RPT-OUT-RECORD.
+001480*==============================================================
+001490 Ciclo2.
+001500*==============================================================
+001505     MOVE "N" TO SW-OVERFLOW.
+001506     PERFORM 3210-LOOKUP-CACHED-COEF.
+001507     IF NOT COEF-FROM-CACHE
+001510         MOVE N TO OP
+001520         MOVE 1 TO DEN1
+001530         MOVE 1 TO DEN2
+001550         COMPUTE DIF = POTENCIA - TERMINO
+001555*        TERMINO OR DIF OF ZERO MEANS A 0! DENOMINATOR - LEAVE
+001556*        DEN1/DEN2 AT 1 RATHER THAN RUNNING CICLOINDENT/2 AT ALL.
+001560         PERFORM CicloFac WITH TEST AFTER
+001570             VARYING CONTADOR FROM 1 BY 1
+001580             UNTIL CONTADOR = POTENCIA OR ARITH-OVERFLOW
+001585         IF TERMINO > 0
+001590             PERFORM CicloIndent WITH TEST AFTER
+001600                 VARYING CONTADOR FROM 1 BY 1
+001610                 UNTIL CONTADOR = TERMINO OR ARITH-OVERFLOW
+001615         END-IF
+001617         IF DIF > 0
+001620             PERFORM CicloIndent2 WITH TEST AFTER
+001630                 VARYING CONTADOR FROM 1 BY 1
+001640                 UNTIL CONTADOR = DIF OR ARITH-OVERFLOW
+001645         END-IF
+001650         IF ARITH-OK
+001660             COMPUTE OP = OP / DEN1
+001670                 ON SIZE ERROR
+001680                     MOVE "Y" TO SW-OVERFLOW
+001690             END-COMPUTE
+001700         END-IF
+001710         IF ARITH-OK
+001720             COMPUTE OP = OP / DEN2
+001730                 ON SIZE ERROR
+001740                     MOVE "Y" TO SW-OVERFLOW
+001750             END-COMPUTE
+001760         END-IF
+001762         IF ARITH-OK
+001764             MOVE OP TO DOP
+001766             PERFORM 3230-STORE-CACHED-COEF
+001768         END-IF
+001769     END-IF.
+001770     IF ARITH-OK
+001791         ADD DOP TO WS-ROW-SUM
+001792             ON SIZE ERROR
+001793                 MOVE "Y" TO SW-TOTAL-OVERFLOW
+001794         END-ADD
+001795         MOVE DOP TO WS-DOP-EDIT
+001800         DISPLAY DOP WITH NO ADVANCING
+001810         DISPLAY "   " WITH NO ADVANCING
+001820         STRING WS-DOP-EDIT DELIMITED BY SIZE
+001830             "   " DELIMITED BY SIZE
+001840             INTO RR-TEXT
+001850             WITH POINTER WS-ROW-BUILD-PTR
+001852             ON OVERFLOW
+001854                 MOVE "Y" TO SW-ROW-TRUNCATED
+001860         END-STRING
+001870     ELSE
+001871         MOVE "Y" TO SW-ROW-OVERFLOW
+001880         DISPLAY "OVERFLOW" WITH NO ADVANCING
+001890         DISPLAY "   " WITH NO ADVANCING
+001900         STRING "OVERFLOW" DELIMITED BY SIZE
+001910             "   " DELIMITED BY SIZE
+001920             INTO RR-TEXT
+001930             WITH POINTER WS-ROW-BUILD-PTR
+001932             ON OVERFLOW
+001934                 MOVE "Y" TO SW-ROW-TRUNCATED
+001940         END-STRING
+001950     END-IF.
+001955     PERFORM 6000-WRITE-CSV-RECORD.
+001960*==============================================================
+001970 CicloFac.
+001980*==============================================================
+001990     COMPUTE OP = OP * CONTADOR
+002000         ON SIZE ERROR
+002010             MOVE "Y" TO SW-OVERFLOW
+002020     END-COMPUTE.
+002030*==============================================================
+002040 CicloIndent.
+002050*==============================================================
+002060     COMPUTE DEN1 = DEN1 * CONTADOR
+002070         ON SIZE ERROR
+002080             MOVE "Y" TO SW-OVERFLOW
+002090     END-COMPUTE.
+002100*==============================================================
+002110 CicloIndent2.
+002120*==============================================================
+002130     COMPUTE DEN2 = DEN2 * CONTADOR
+002140         ON SIZE ERROR
+002150             MOVE "Y" TO SW-OVERFLOW
+002160     END-COMPUTE.
+001870*==============================================================
+001880 CicloTabs.
+001890*==============================================================
+001900     DISPLAY "  " WITH NO ADVANCING.
+001910     STRING "  " DELIMITED BY SIZE
+001920         INTO RR-TEXT
+001930         WITH POINTER WS-ROW-BUILD-PTR
+001932         ON OVERFLOW
+001934             MOVE "Y" TO SW-ROW-TRUNCATED
+001940     END-STRING.
+001950*==============================================================
+001960 5000-WRITE-AUDIT-ENTRY.
+001970*==============================================================
+001980     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001990     ACCEPT WS-NOW FROM TIME.
+002000     MOVE SPACES TO WS-AUDIT-LINE.
+002010     MOVE WS-TODAY TO AL-DATE.
+002020     MOVE WS-NOW TO AL-TIME.
+002030     MOVE WS-OPERATOR-ID TO AL-OPERATOR.
+002040     MOVE N TO AL-N.
+002050     MOVE WS-ROW-COUNT TO AL-ROWS.
+002055     MOVE WS-OUTCOME TO AL-OUTCOME.
+002056     MOVE WS-REASON TO AL-REASON.
+002060     MOVE WS-AUDIT-LINE TO AUDIT-OUT-RECORD.
+002070     WRITE AUDIT-OUT-RECORD.
+002080*==============================================================
+002090 3210-LOOKUP-CACHED-COEF.
+002100*==============================================================
+002110     MOVE "N" TO SW-COEF-FROM-CACHE.
+002120     IF LOOKUP-IS-OPEN
+002130         MOVE N TO CK-N
+002140         MOVE POTENCIA TO CK-POTENCIA
+002150         MOVE TERMINO TO CK-TERMINO
+002160         READ COEF-LOOKUP
+002170             KEY IS CK-KEY
+002180             INVALID KEY
+002190                 CONTINUE
+002200             NOT INVALID KEY
+002210                 MOVE CK-DOP TO DOP
+002220                 MOVE "Y" TO SW-COEF-FROM-CACHE
+002230         END-READ
+002240     END-IF.
+002250*==============================================================
+002260 3230-STORE-CACHED-COEF.
+002270*==============================================================
+002280     IF LOOKUP-IS-OPEN
+002290         MOVE N TO CK-N
+002300         MOVE POTENCIA TO CK-POTENCIA
+002310         MOVE TERMINO TO CK-TERMINO
+002320         MOVE DOP TO CK-DOP
+002330         WRITE COEF-LOOKUP-RECORD
+002340             INVALID KEY
+002350                 CONTINUE
+002360         END-WRITE
+002370     END-IF.
+002380*==============================================================
+002390 3800-ROW-TOTAL-CHECK.
+002400*==============================================================
+002410*    EACH COMPLETED ROW SHOULD SUM TO N TIMES 2**POTENCIA, SINCE
+002420*    EVERY TERM DOP IS N TIMES THE BINOMIAL COEFFICIENT. A BAD
+002430*    DIVIDE OR A TRUNCATED DOP WOULD OTHERWISE SLIP THROUGH
+002440*    SILENTLY, SO ANY MISMATCH IS WRITTEN TO THE EXCEPTIONS
+002450*    REPORT. ROWS CONTAINING AN OVERFLOWED TERM ARE EXPECTED
+002460*    NOT TO RECONCILE AND ARE NOTED AS SUCH.
+002465*--------------------------------------------------------------
+002470     MOVE N TO WS-EXPECTED-TOTAL.
+002480     PERFORM 3810-RAISE-POWER-OF-TWO WITH TEST AFTER
+002490         VARYING WS-POWER-INDEX FROM 1 BY 1
+002500         UNTIL WS-POWER-INDEX = POTENCIA.
+002501     IF ROW-TEXT-TRUNCATED
+002502         MOVE N TO EX-N
+002503         MOVE POTENCIA TO EX-POTENCIA
+002504         MOVE WS-ROW-SUM TO EX-ACTUAL-SUM
+002505         MOVE WS-EXPECTED-TOTAL TO EX-EXPECTED-SUM
+002506         MOVE "REPORT ROW TEXT TRUNCATED" TO EX-MESSAGE
+002507         MOVE WS-EXCEPTION-LINE TO EXCP-OUT-RECORD
+002508         WRITE EXCP-OUT-RECORD
+002509     END-IF.
+002510     IF TOTAL-HAS-OVERFLOW
+002512         MOVE N TO EX-N
+002514         MOVE POTENCIA TO EX-POTENCIA
+002516         MOVE WS-ROW-SUM TO EX-ACTUAL-SUM
+002518         MOVE WS-EXPECTED-TOTAL TO EX-EXPECTED-SUM
+002520         MOVE "CONTROL TOTAL OVERFLOWED" TO EX-MESSAGE
+002522         MOVE WS-EXCEPTION-LINE TO EXCP-OUT-RECORD
+002524         WRITE EXCP-OUT-RECORD
+002526     ELSE
+002528         IF WS-ROW-SUM NOT = WS-EXPECTED-TOTAL
+002530             MOVE N TO EX-N
+002532             MOVE POTENCIA TO EX-POTENCIA
+002534             MOVE WS-ROW-SUM TO EX-ACTUAL-SUM
+002536             MOVE WS-EXPECTED-TOTAL TO EX-EXPECTED-SUM
+002538             IF ROW-HAS-OVERFLOW
+002540                 MOVE "ROW CONTAINS OVERFLOWED TERM" TO EX-MESSAGE
+002542             ELSE
+002544                 MOVE "ROW SUM DOES NOT RECONCILE" TO EX-MESSAGE
+002546             END-IF
+002548             MOVE WS-EXCEPTION-LINE TO EXCP-OUT-RECORD
+002550             WRITE EXCP-OUT-RECORD
+002552         END-IF
+002554     END-IF.
+002640*==============================================================
+002650 3810-RAISE-POWER-OF-TWO.
+002660*==============================================================
+002670     COMPUTE WS-EXPECTED-TOTAL = WS-EXPECTED-TOTAL * 2
+002672         ON SIZE ERROR
+002674             MOVE "Y" TO SW-TOTAL-OVERFLOW
+002676     END-COMPUTE.
+002680*==============================================================
+002690*    WRITES ONE CSV RECORD PER COEFFICIENT SO THE TABLE CAN BE
+002700*    LOADED INTO A SPREADSHEET WITHOUT RE-PARSING THE PRINTED
+002710*    REPORT'S FIXED COLUMNS. OVERFLOWED TERMS ARE CARRIED AS A
+002720*    ZERO DOP WITH THE FLAG SET, NOT AS THE LITERAL "OVERFLOW".
+002730*--------------------------------------------------------------
+002740 6000-WRITE-CSV-RECORD.
+002750*==============================================================
+002760     MOVE N TO CL-N.
+002770     MOVE POTENCIA TO CL-POTENCIA.
+002780     MOVE TERMINO TO CL-TERMINO.
+002790     IF ARITH-OK
+002800         MOVE DOP TO CL-DOP
+002810         MOVE "N" TO CL-OVERFLOW-FLAG
+002820     ELSE
+002830         MOVE 0 TO CL-DOP
+002840         MOVE "Y" TO CL-OVERFLOW-FLAG
+002850     END-IF.
+002860     MOVE WS-CSV-LINE TO CSV-OUT-RECORD.
+002870     WRITE CSV-OUT-RECORD.
+002880*==============================================================
+002890*    REWRITES THE RESTART CONTROL RECORD AFTER EVERY BATCH-IN
+002900*    ENTRY, AND ONCE MORE WITH SEQUENCE ZERO AT A CLEAN END OF
+002910*    RUN, SO A RESUBMITTED JOB PICKS UP RIGHT AFTER THE LAST
+002920*    ENTRY ACTUALLY COMPLETED, AND A FRESH BATCH-IN FILE IS NOT
+002930*    MISTAKENLY SKIPPED BY A STALE CHECKPOINT FROM A PRIOR JOB.
+002940*--------------------------------------------------------------
+002950 7000-CHECKPOINT-RESTART.
+002960*==============================================================
+002970     MOVE SPACES TO WS-RESTART-LINE.
+002973     MOVE WS-CURRENT-SEQ TO RL-SEQUENCE.
+002976     MOVE N TO RL-LAST-N.
+002980     OPEN OUTPUT RESTART-FILE.
+002985     MOVE WS-RESTART-LINE TO RESTART-RECORD.
+003000     WRITE RESTART-RECORD.
+003010     CLOSE RESTART-FILE.
